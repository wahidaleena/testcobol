@@ -0,0 +1,11 @@
+      ******************************************************
+      * restrec - checkpoint/restart record layout
+      *
+      * one record per checkpoint taken during the run; the
+      * most recent record for a given postdept is the last
+      * cust-no successfully processed for that department
+      ******************************************************
+       01  restart-record.
+           05  restart-postdept        pic x(4).
+           05  restart-cust-no         pic 9(4).
+           05  filler                  pic x(72).
