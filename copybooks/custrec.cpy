@@ -0,0 +1,11 @@
+      ******************************************************
+      * custrec - region customer extract record layout
+      * shared by downstream billing / mailing-label jobs
+      ******************************************************
+       01  cust-extract-record.
+           05  ce-postdept             pic x(4).
+           05  ce-cust-no              pic 9(4).
+           05  ce-cust-name            pic x(40).
+           05  ce-addr-line-2          pic x(40).
+           05  ce-postal-code          pic x(10).
+           05  ce-house-no             pic 9(4).
