@@ -0,0 +1,23 @@
+      ******************************************************
+      * parmrec - run parameter card layout (SYSIN)
+      *
+      * record 1 is the run-control card, laid out as PARM-RECORD:
+      *    parm-mode         'E' = extract only (read-only cursor)
+      *                      'U' = maintenance mode - flag rows as
+      *                            processed back in REGION
+      *    parm-checkpoint-interval
+      *                      number of rows between commit
+      *                      checkpoints (0 = no checkpointing)
+      * record 2 and following are one postdept code per card, to be
+      * processed in the order given, laid out as DEPT-CARD-RECORD -
+      * note this is a different, simpler layout than the control
+      * card, with the postdept code starting in column 1
+      ******************************************************
+       01  parm-record.
+           05  parm-mode               pic x(1).
+           05  parm-checkpoint-interval
+                                       pic 9(5).
+           05  filler                  pic x(74).
+       01  dept-card-record            redefines parm-record.
+           05  dc-postdept             pic x(4).
+           05  filler                  pic x(76).
