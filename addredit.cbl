@@ -0,0 +1,46 @@
+       identification division.
+       program-id. addredit.
+
+      ******************************************************
+      * addredit - shared house-number edit routine
+      *
+      * flags a fetched house number as invalid when it is
+      * zero or outside the valid house-number range, so bad
+      * address data is caught during the extract instead of
+      * surfacing later in mailing jobs.
+      *
+      * ls-house-no is pic 9(4) comp (binary), so it can never
+      * hold a non-numeric bit pattern - no IS NOT NUMERIC test
+      * is needed here the way there would be for a DISPLAY or
+      * COMP-3 field.
+      *
+      * change history
+      * ---------------
+      * 2026-08-08  new subprogram
+      * 2026-08-08  tightened the range check - 9999 is reserved
+      *             as a high-value sentinel, not a real address
+      ******************************************************
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01  ws-max-house-no                pic 9(4) value 9998.
+
+       linkage section.
+       01  ls-house-no                    pic 9(4) comp.
+       01  ls-edit-result                 pic x.
+           88 ls-house-no-valid           value "V".
+           88 ls-house-no-invalid         value "I".
+
+       procedure division using ls-house-no ls-edit-result.
+       0000-edit-house-no.
+                 if ls-house-no = zero
+                     set ls-house-no-invalid to true
+                 else if ls-house-no > ws-max-house-no
+                     set ls-house-no-invalid to true
+                 else
+                     set ls-house-no-valid to true
+                 end-if
+
+                 goback.
