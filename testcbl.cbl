@@ -1,33 +1,560 @@
+       identification division.
+       program-id. testcbl.
+
+      ******************************************************
+      * region customer extract - daily postdept roster
+      *
+      * change history
+      * ---------------
+      * 2026-08-08  print daily region roster to REPORT-FILE
+      *             instead of DISPLAY
+      * 2026-08-08  postdept filter moved to a SYSIN runtime
+      *             parameter card
+      * 2026-08-08  added explicit SQLCODE handling, errors
+      *             logged to ERROR-LOG instead of abending
+      * 2026-08-08  fetched rows also written to downstream
+      *             CUST-EXTRACT file
+      * 2026-08-08  extract now loops over a list of postdept
+      *             codes from SYSIN in one run
+      * 2026-08-08  added end-of-job control totals
+      * 2026-08-08  added maintenance/update mode (control card
+      *             mode flag) to flag processed rows in REGION
+      * 2026-08-08  fetched house numbers validated through the
+      *             shared ADDREDIT edit routine
+      * 2026-08-08  added checkpoint/commit and restart-file
+      *             support so a long run can restart mid-job
+      * 2026-08-08  widened customer name, added address-line-2
+      *             and postal-code
+      * 2026-08-08  review fixes: restart-file load no longer
+      *             shares an EOF switch with the parm-file load,
+      *             a final restart record is now written when a
+      *             department's cursor runs dry (not only on the
+      *             fixed checkpoint interval), dept/restart table
+      *             loads are bounds-checked, and the control-total
+      *             and SQLCODE edited fields were widened to match
+      *             the counters/fields they display
+      ******************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select report-file assign to reptout
+               organization is line sequential.
+           select parm-file assign to sysin
+               organization is line sequential.
+           select error-log assign to errlog
+               organization is line sequential.
+           select cust-extract assign to custext
+               organization is line sequential.
+           select exception-file assign to excprpt
+               organization is line sequential.
+           select restart-file-in assign to restarti
+               organization is line sequential
+               file status is ws-restart-fs.
+           select restart-file-out assign to restarto
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  report-file
+           recording mode is f.
+       01  report-line                    pic x(132).
+
+       fd  parm-file
+           recording mode is f.
+           copy parmrec.
+
+       fd  error-log
+           recording mode is f.
+       01  error-log-line                 pic x(132).
+
+       fd  cust-extract
+           recording mode is f.
+           copy custrec.
+
+       fd  exception-file
+           recording mode is f.
+       01  exception-line                 pic x(132).
+
+       fd  restart-file-in
+           recording mode is f.
+           copy restrec
+               replacing ==restart-record==
+                      by ==restart-record-in==
+                         ==restart-postdept==
+                      by ==restart-postdept-in==
+                         ==restart-cust-no==
+                      by ==restart-cust-no-in==.
+
+       fd  restart-file-out
+           recording mode is f.
+           copy restrec
+               replacing ==restart-record==
+                      by ==restart-record-out==
+                         ==restart-postdept==
+                      by ==restart-postdept-out==
+                         ==restart-cust-no==
+                      by ==restart-cust-no-out==.
+
        working-storage section.
              exec sql begin declare section end-exec
            * Examples of host variables declared in a
            * DECLARE section
              01 filler.
                  03 cust-no pic 9(4) packed-decimal.
-                 03 cust pic X(20).
+                 03 cust pic X(40).
+                 03 ws-postdept-code pic X(4).
+                 03 ws-current-date pic X(10).
+                 03 ws-restart-cust-no pic 9(4).
+                 03 ws-addr-line-2 pic X(40).
+                 03 ws-postal-code pic X(10).
              exec sql end declare section end-exec
            * Example of host variable not declared in a
            * DECLARE section
              01 house-no pic 9(4) comp.
              exec sql include sqlca end-exec
 
+           01 ws-report-controls.
+               05 ws-page-no              pic 9(4) value 0.
+               05 ws-line-no              pic 9(2) value 99.
+               05 ws-lines-per-page       pic 9(2) value 60.
+
+           01 ws-switches.
+               05 ws-eof-cust-sw          pic x value "N".
+                   88 ws-eof-cust         value "Y".
+               05 ws-eof-parm-sw          pic x value "N".
+                   88 ws-eof-parm         value "Y".
+               05 ws-eof-restart-sw       pic x value "N".
+                   88 ws-eof-restart      value "Y".
+
+           01 ws-run-mode                 pic x value "E".
+               88 ws-mode-extract-only    value "E".
+               88 ws-mode-maintenance     value "U".
+
+           01 ws-edit-result              pic x value "V".
+               88 ws-house-no-valid       value "V".
+               88 ws-house-no-invalid     value "I".
+
+           01 ws-exception-line.
+               05 filler                  pic x(8) value "dept ".
+               05 ws-exc-postdept         pic x(4).
+               05 filler                  pic x(4) value spaces.
+               05 filler                  pic x(8) value "cust-no ".
+               05 ws-exc-cust-no          pic zzz9.
+               05 filler                  pic x(4) value spaces.
+               05 filler                  pic x(9) value "house-no ".
+               05 ws-exc-house-no         pic zzz9.
+               05 filler                  pic x(4) value spaces.
+               05 ws-exc-reason           pic x(30)
+                   value "invalid house number".
+
+           01 ws-dept-table.
+               05 ws-dept-code            occurs 50 times
+                                           pic x(4).
+           01 ws-dept-count               pic 9(3) value 0.
+           01 ws-dept-subscript           pic 9(3) value 0.
+
+           01 ws-checkpoint-interval      pic 9(5) value 0.
+           01 ws-checkpoint-count         pic 9(5) value 0.
+           01 ws-dept-row-count           pic 9(7) value 0.
+
+           01 ws-restart-fs               pic xx value spaces.
+               88 ws-restart-file-found   value "00".
+
+           01 ws-restart-found-sw         pic x value "N".
+               88 ws-restart-found        value "Y".
+
+           01 ws-restart-table.
+               05 ws-restart-entry        occurs 50 times.
+                   10 ws-restart-dept     pic x(4).
+                   10 ws-restart-last     pic 9(4).
+           01 ws-restart-entry-count      pic 9(3) value 0.
+           01 ws-restart-subscript        pic 9(3) value 0.
+
+           01 ws-run-date                 pic 9(8) value 0.
+
+           01 ws-control-totals.
+               05 ws-record-count         pic 9(7) value 0.
+               05 ws-dept-done-count      pic 9(3) value 0.
+
+           01 ws-control-total-line-1.
+               05 filler                  pic x(20)
+                   value "control totals".
+           01 ws-control-total-line-2.
+               05 filler                  pic x(20)
+                   value "records read . . . .".
+               05 ws-ctl-record-count     pic z,zzz,zz9.
+           01 ws-control-total-line-3.
+               05 filler                  pic x(20)
+                   value "postdepts processed ".
+               05 ws-ctl-dept-count       pic zz9.
+           01 ws-control-total-line-4.
+               05 filler                  pic x(20)
+                   value "run date  . . . . . ".
+               05 ws-ctl-run-date         pic 9(8).
+
+           01 ws-error-line.
+               05 filler                  pic x(11) value "sql error:".
+               05 ws-err-sqlcode          pic -9(9).
+               05 filler                  pic x(2) value spaces.
+               05 ws-err-text             pic x(70).
+
+           01 ws-title-line.
+               05 filler                  pic x(40) value spaces.
+               05 filler                  pic x(30)
+                   value "daily region customer roster".
+               05 filler                  pic x(10) value "page".
+               05 ws-title-page-no        pic zzz9.
+
+           01 ws-header-line-1.
+               05 filler                  pic x(8)  value "dept".
+               05 filler                  pic x(15) value "customer-no".
+               05 filler                  pic x(42) value "customer-nm".
+               05 filler                  pic x(42)
+                   value "address-line-2".
+               05 filler                  pic x(12) value "postal-code".
+               05 filler                  pic x(10) value "house-no".
+
+           01 ws-header-line-2.
+               05 filler                  pic x(129) value all "-".
+
+           01 ws-detail-line.
+               05 ws-det-postdept         pic x(4).
+               05 filler                  pic x(4) value spaces.
+               05 ws-det-cust-no          pic zzz9.
+               05 filler                  pic x(11) value spaces.
+               05 ws-det-cust-name        pic x(40).
+               05 filler                  pic x(2) value spaces.
+               05 ws-det-addr-line-2      pic x(40).
+               05 filler                  pic x(2) value spaces.
+               05 ws-det-postal-code      pic x(10).
+               05 filler                  pic x(2) value spaces.
+               05 ws-det-house-no         pic zzz9.
+
             procedure  division.
+       0000-main-process.
+                 accept ws-run-date from date yyyymmdd
+                 string ws-run-date (1:4) "-" ws-run-date (5:2)
+                        "-" ws-run-date (7:2)
+                     into ws-current-date
+                 perform 1000-open-files
+                 perform 1050-load-dept-table
+                 perform 1060-load-restart-table
+                 perform 1100-print-headers
+
                  exec sql declare cust cursor for
-                     select custno, custname, hseno
-                     from region where postdept = 'rg1'
+                     select custno, custname, hseno,
+                            addrline2, postalcode
+                     from region
+                     where postdept = :ws-postdept-code
+                       and custno > :ws-restart-cust-no
+                     order by custno
                  end-exec
+
+                 exec sql declare cust-upd cursor for
+                     select custno, custname, hseno,
+                            addrline2, postalcode
+                     from region
+                     where postdept = :ws-postdept-code
+                       and custno > :ws-restart-cust-no
+                     for update of lastextdt
+                 end-exec
+
+                 perform 2500-process-department
+                     varying ws-dept-subscript from 1 by 1
+                     until ws-dept-subscript > ws-dept-count
+
+                 perform 9100-write-control-totals
+                 perform 9000-close-files
+                 stop run.
+
+       1000-open-files.
+                 open output report-file
+                 open output error-log
+                 open output cust-extract
+                 open output exception-file
+                 open output restart-file-out.
+
+       1050-load-dept-table.
+                 move 0 to ws-dept-count
+                 open input parm-file
+                 read parm-file
+                     at end
+                         set ws-eof-parm to true
+                     not at end
+                         move parm-mode to ws-run-mode
+                         move parm-checkpoint-interval
+                             to ws-checkpoint-interval
+                         if not ws-mode-extract-only
+                                and not ws-mode-maintenance
+                             move "invalid run mode - using E"
+                                to error-log-line
+                             write error-log-line
+                             display error-log-line
+                             set ws-mode-extract-only to true
+                         end-if
+                 end-read
+                 perform until ws-eof-parm
+                     read parm-file
+                         at end
+                             set ws-eof-parm to true
+                         not at end
+                             if dc-postdept = spaces
+                                 move "blank postdept card - ignored"
+                                     to error-log-line
+                                 write error-log-line
+                                 display error-log-line
+                             else
+                                 if ws-dept-count < 50
+                                     add 1 to ws-dept-count
+                                     move dc-postdept
+                                         to ws-dept-code (ws-dept-count)
+                                 else
+                                     move "postdept table full"
+                                        to error-log-line
+                                     write error-log-line
+                                     display error-log-line
+                                 end-if
+                             end-if
+                     end-read
+                 end-perform
+                 close parm-file.
+
+       1060-load-restart-table.
+                 move 0 to ws-restart-entry-count
+                 move "N" to ws-eof-restart-sw
+                 open input restart-file-in
+                 if ws-restart-file-found
+                     perform until ws-eof-restart
+                         read restart-file-in
+                             at end
+                                 set ws-eof-restart to true
+                             not at end
+                                 perform 1065-save-restart-entry
+                         end-read
+                     end-perform
+                     close restart-file-in
+                 end-if.
+
+       1065-save-restart-entry.
+                 move "N" to ws-restart-found-sw
+                 perform varying ws-restart-subscript
+                         from 1 by 1
+                         until ws-restart-subscript
+                               > ws-restart-entry-count
+                     if ws-restart-dept (ws-restart-subscript)
+                             = restart-postdept-in
+                         move restart-cust-no-in
+                             to ws-restart-last (ws-restart-subscript)
+                         set ws-restart-found to true
+                     end-if
+                 end-perform
+                 if not ws-restart-found
+                     if ws-restart-entry-count < 50
+                         add 1 to ws-restart-entry-count
+                         move restart-postdept-in
+                             to ws-restart-dept (ws-restart-entry-count)
+                         move restart-cust-no-in
+                             to ws-restart-last (ws-restart-entry-count)
+                     else
+                         move "restart table full - entry ignored"
+                             to error-log-line
+                         write error-log-line
+                         display error-log-line
+                     end-if
+                 end-if.
+
+       2500-process-department.
+                 move ws-dept-code (ws-dept-subscript)
+                     to ws-postdept-code
+                 move "N" to ws-eof-cust-sw
+                 move 0 to ws-checkpoint-count
+                 move 0 to ws-dept-row-count
+                 perform 2550-find-restart-point
+
+                 if ws-mode-maintenance
+                     perform 2600-process-department-update
+                 else
+                     perform 2700-process-department-extract
+                 end-if
+
+                 add 1 to ws-dept-done-count.
+
+       2550-find-restart-point.
+                 move 0 to ws-restart-cust-no
+                 perform varying ws-restart-subscript
+                         from 1 by 1
+                         until ws-restart-subscript
+                               > ws-restart-entry-count
+                     if ws-restart-dept (ws-restart-subscript)
+                             = ws-postdept-code
+                         move ws-restart-last (ws-restart-subscript)
+                             to ws-restart-cust-no
+                     end-if
+                 end-perform.
+
+       2600-process-department-update.
+                 exec sql open cust-upd end-exec
+
+                 perform until ws-eof-cust
+                     exec sql
+                         fetch cust-upd into :cust-no, :cust, :house-no,
+                             :ws-addr-line-2, :ws-postal-code
+                     end-exec
+
+                     evaluate sqlcode
+                         when 0
+                             perform 2000-write-detail-line
+                             exec sql
+                                 update region
+                                     set lastextdt
+                                         = :ws-current-date
+                                     where current of cust-upd
+                             end-exec
+                             if sqlcode not = 0
+                                 perform 9500-sql-error
+                             else
+                                 perform 2800-take-checkpoint
+                             end-if
+                         when 100
+                             set ws-eof-cust to true
+                             if ws-dept-row-count > 0
+                                 perform 2850-write-restart-record
+                             end-if
+                         when other
+                             perform 9500-sql-error
+                     end-evaluate
+                 end-perform
+
+                 exec sql close cust-upd end-exec.
+
+       2700-process-department-extract.
                  exec sql open cust end-exec
 
-                 perform until sqlcode not = 0
+                 perform until ws-eof-cust
                      exec sql
-                         fetch cust into :cust-no, :cust, :house-no
+                         fetch cust into :cust-no, :cust, :house-no,
+                             :ws-addr-line-2, :ws-postal-code
                      end-exec
 
-                     display "customer-no: " cust-no
-                             "  customer-name: " cust
-                             "  house-no: " house-no
+                     evaluate sqlcode
+                         when 0
+                             perform 2000-write-detail-line
+                             perform 2800-take-checkpoint
+                         when 100
+                             set ws-eof-cust to true
+                             if ws-dept-row-count > 0
+                                 perform 2850-write-restart-record
+                             end-if
+                         when other
+                             perform 9500-sql-error
+                     end-evaluate
                  end-perform
 
-                 exec sql close cust end-exec
+                 exec sql close cust end-exec.
+
+       2800-take-checkpoint.
+                 if ws-checkpoint-interval > 0
+                     add 1 to ws-checkpoint-count
+                     if ws-checkpoint-count >= ws-checkpoint-interval
+                         perform 2850-write-restart-record
+                         move 0 to ws-checkpoint-count
+                     end-if
+                 end-if.
+
+       2850-write-restart-record.
+                 exec sql commit end-exec
+                 move ws-postdept-code to restart-postdept-out
+                 move cust-no to restart-cust-no-out
+                 write restart-record-out.
+
+       1100-print-headers.
+                 add 1 to ws-page-no
+                 move ws-page-no to ws-title-page-no
+                 move ws-title-line to report-line
+                 write report-line
+                 move spaces to report-line
+                 write report-line
+                 move ws-header-line-1 to report-line
+                 write report-line
+                 move ws-header-line-2 to report-line
+                 write report-line
+                 move 4 to ws-line-no.
+
+       2000-write-detail-line.
+                 perform 2050-validate-house-no
+
+                 if ws-line-no >= ws-lines-per-page
+                     perform 1100-print-headers
+                 end-if
+
+                 move ws-postdept-code to ws-det-postdept
+                 move cust-no to ws-det-cust-no
+                 move cust to ws-det-cust-name
+                 move ws-addr-line-2 to ws-det-addr-line-2
+                 move ws-postal-code to ws-det-postal-code
+                 move house-no to ws-det-house-no
+                 move ws-detail-line to report-line
+                 write report-line
+                 add 1 to ws-line-no
+                 add 1 to ws-record-count
+                 add 1 to ws-dept-row-count
+
+                 move ws-postdept-code to ce-postdept
+                 move cust-no to ce-cust-no
+                 move cust to ce-cust-name
+                 move ws-addr-line-2 to ce-addr-line-2
+                 move ws-postal-code to ce-postal-code
+                 move house-no to ce-house-no
+                 write cust-extract-record.
+
+       2050-validate-house-no.
+                 call "addredit" using house-no ws-edit-result
+                 if ws-house-no-invalid
+                     perform 2060-write-exception
+                 end-if.
+
+       2060-write-exception.
+                 move ws-postdept-code to ws-exc-postdept
+                 move cust-no to ws-exc-cust-no
+                 move house-no to ws-exc-house-no
+                 move ws-exception-line to exception-line
+                 write exception-line.
+
+       9100-write-control-totals.
+                 move ws-record-count to ws-ctl-record-count
+                 move ws-dept-done-count to ws-ctl-dept-count
+                 move ws-run-date to ws-ctl-run-date
+
+                 move spaces to report-line
+                 write report-line
+                 move ws-control-total-line-1 to report-line
+                 write report-line
+                 move ws-control-total-line-2 to report-line
+                 write report-line
+                 move ws-control-total-line-3 to report-line
+                 write report-line
+                 move ws-control-total-line-4 to report-line
+                 write report-line
+
+                 display ws-control-total-line-1
+                 display ws-control-total-line-2
+                 display ws-control-total-line-3
+                 display ws-control-total-line-4.
+
+       9000-close-files.
+                 close report-file
+                 close error-log
+                 close cust-extract
+                 close exception-file
+                 close restart-file-out.
 
+       9500-sql-error.
+                 move sqlcode to ws-err-sqlcode
+                 move sqlerrmc to ws-err-text
+                 move ws-error-line to error-log-line
+                 write error-log-line
+                 display ws-error-line
+                 perform 9000-close-files
+                 move 16 to return-code
                  stop run.
